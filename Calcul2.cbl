@@ -4,22 +4,171 @@
        AUTHOR. ThomasD.
 
        ENVIRONMENT DIVISION.
-      
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Journal des transactions : une ligne par calcul effectué, afin
+      *de garder une trace permanente une fois la session terminée
+           SELECT TRANS-LOG-FILE ASSIGN TO "TRANSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+      *Fichier d'entrée du mode batch : un enregistrement par calcul à
+      *effectuer, alimenté par un job JCL (DD CALCIN) pour tourner la
+      *calculatrice sans opérateur au clavier
+           SELECT BATCH-INPUT-FILE ASSIGN TO "CALCIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-IN-STATUS.
+
+      *Fichier de sortie du mode batch : le résultat de chaque calcul lu
+      *sur CALCIN (DD CALCOUT)
+           SELECT BATCH-OUTPUT-FILE ASSIGN TO "CALCOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-OUT-STATUS.
+
+      *Fichier de redémarrage : conserve la valeur mémoire d'une session
+      *interactive à l'autre lorsque l'utilisateur choisit de ne pas
+      *l'effacer, afin de pouvoir la recharger au lancement suivant
+           SELECT MEMSAVE-FILE ASSIGN TO "MEMSAVE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MEM-RESTART-STATUS.
+
+      *Rapport imprimable : reprend à l'identique, avec un en-tête et un
+      *bas de page, ce qui est affiché à l'écran pour chaque calcul
+           SELECT REPORT-FILE ASSIGN TO "CALCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RAPPORT-FILE-STATUS.
+
        DATA DIVISION.
-      
+
+       FILE SECTION.
+
+       FD  TRANS-LOG-FILE.
+       01  FD-TRANS-LOG-REC.
+           05  FD-LOG-DATE         PIC 9(08).
+           05  FD-LOG-SEP1         PIC X(01).
+           05  FD-LOG-TIME         PIC 9(08).
+           05  FD-LOG-SEP2         PIC X(01).
+           05  FD-LOG-OPERANDE1    PIC -(10)9(1).9(2).
+           05  FD-LOG-SEP3         PIC X(01).
+           05  FD-LOG-OPERATION    PIC X(02).
+           05  FD-LOG-SEP4         PIC X(01).
+           05  FD-LOG-OPERANDE2    PIC -(10)9(1).9(2).
+           05  FD-LOG-SEP5         PIC X(01).
+           05  FD-LOG-RESULTAT     PIC -(10)9(1).9(2).
+
+      *Enregistrement d'entrée batch : premier opérande, opérateur, second opérande
+       FD  BATCH-INPUT-FILE.
+       01  FD-BATCH-IN-REC.
+           05  FD-BATCH-OPD1  PIC S9(10)V999 SIGN IS LEADING SEPARATE.
+           05  FD-BATCH-IN-SEP1    PIC X(01).
+           05  FD-BATCH-OPERATION  PIC X(02).
+           05  FD-BATCH-IN-SEP2    PIC X(01).
+           05  FD-BATCH-OPD2  PIC S9(10)V999 SIGN IS LEADING SEPARATE.
+
+      *Enregistrement de sortie batch : le calcul reçu et son résultat
+       FD  BATCH-OUTPUT-FILE.
+       01  FD-BATCH-OUT-REC.
+           05  FD-BATCH-OUT-OPERANDE1  PIC -(10)9(1).9(2).
+           05  FD-BATCH-OUT-SEP1       PIC X(01).
+           05  FD-BATCH-OUT-OPERATION  PIC X(02).
+           05  FD-BATCH-OUT-SEP2       PIC X(01).
+           05  FD-BATCH-OUT-OPERANDE2  PIC -(10)9(1).9(2).
+           05  FD-BATCH-OUT-SEP3       PIC X(01).
+           05  FD-BATCH-OUT-RESULTAT   PIC -(10)9(1).9(2).
+
+      *Enregistrement du fichier de redémarrage : les neuf registres
+      *mémoire M1 à M9 connus à la fin de la dernière session
+       FD  MEMSAVE-FILE.
+       01  FD-MEM-REC.
+           05  FD-MEM-VAL     PIC S9(10)V999 SIGN IS LEADING SEPARATE
+                               OCCURS 9 TIMES.
+
+      *Ligne du rapport imprimable
+       FD  REPORT-FILE.
+       01  FD-RAPPORT-REC          PIC X(80).
+
       *Création des variables numériques signées avec décimales à saisir par l'utilisateur
        WORKING-STORAGE SECTION.
 
+      *Date et heure système utilisées pour horodater le journal des transactions
+       01  WS-LOG-DATE     PIC 9(08).
+       01  WS-LOG-TIME     PIC 9(08).
+
+      *Statut du journal des transactions, pour créer le fichier au premier lancement
+       01  WS-LOG-FILE-STATUS     PIC X(02).
+
+      *Statuts des fichiers du mode batch
+       01  WS-BATCH-IN-STATUS     PIC X(02).
+       01  WS-BATCH-OUT-STATUS    PIC X(02).
+
+      *Statut du fichier de redémarrage (mémoire d'une session à l'autre)
+       01  WS-MEM-RESTART-STATUS  PIC X(02).
+
+      *Statut et ligne de travail du rapport imprimable
+       01  WS-RAPPORT-FILE-STATUS  PIC X(02).
+       01  WS-RAPPORT-LIGNE        PIC X(80).
+
+      *Identifiant de l'exécution courante (date + heure de lancement,
+      *concaténées), imprimé dans l'en-tête du rapport pour distinguer
+      *deux exécutions du même jour l'une de l'autre
+       01  WS-RAPPORT-RUN-ID       PIC X(16).
+
+      *Choix du mode de traitement : au clavier ou piloté par un job JCL
+       01  WS-RUN-MODE            PIC X(01)   VALUE "I".
+           88  WS-MODE-INTERACTIF             VALUE "I" "i".
+           88  WS-MODE-BATCH                  VALUE "B" "b".
+
+      *Fin de fichier du fichier d'entrée batch
+       01  WS-BATCH-EOF           PIC X(01)   VALUE "N".
+           88  WS-BATCH-EOF-OUI               VALUE "Y".
+
+      *Compteurs d'opérations et valeur de départ, pour le récapitulatif
+      *de fin de session
+       01  WS-FIRST-MEMORY         PIC S9(10)V999.
+       01  WS-EDIT-FIRST-MEM       PIC -(10)9(1).9(2).
+
+      *Registre mémoire sur lequel portait la première valeur saisie,
+      *pour que le récapitulatif compare ce registre à lui-même même si
+      *un autre registre a été sélectionné entre-temps
+       01  WS-FIRST-MEM-SEL     PIC 9(01).
+
+       01  WS-CNT-ADDI             PIC 9(05)   VALUE 0.
+       01  WS-CNT-SOUSTRACT        PIC 9(05)   VALUE 0.
+       01  WS-CNT-MULTIPLI         PIC 9(05)   VALUE 0.
+       01  WS-CNT-DIVISE           PIC 9(05)   VALUE 0.
+       01  WS-CNT-PUISSAN          PIC 9(05)   VALUE 0.
+       01  WS-CNT-MODULO           PIC 9(05)   VALUE 0.
+       01  WS-CNT-POURCENT         PIC 9(05)   VALUE 0.
+       01  WS-CNT-RACINE           PIC 9(05)   VALUE 0.
+
 
       *Création de la variable mémoire dans laquelle on va stocker les résultats des différents calculs
        01  WS-MEMORY       PIC S9(10)V999.
-      
+
+      *Registres mémoire nommés M1 à M9 : WS-MEMORY ci-dessus reste la
+      *variable de travail utilisée par les calculs, rechargée depuis le
+      *registre choisi avant chaque opération et resynchronisée après
+       01  WS-MEM-REGISTRES.
+           05  WS-MEM-REG        PIC S9(10)V999   OCCURS 9 TIMES.
+
+      *Registre mémoire actuellement sélectionné (1 à 9, soit M1 à M9),
+      *et indice de travail pour parcourir les neuf registres
+       01  WS-MEM-SELECT         PIC 9(01)        VALUE 1.
+       01  WS-MEM-IDX            PIC 9(01)        COMP.
+
       *Création de la variable avec laquelle on veut effectuer l'opération choisie
        01  WS-VAR2         PIC S9(10)V999.
 
       *Création de la variable résultat des différents calculs
        01  WS-RESULT       PIC S9(10)V999.
 
+      *Zone de saisie et contrôle de validité des nombres entrés au
+      *clavier (WS-MEMORY et WS-VAR2), avant conversion en numérique
+       01  WS-SAISIE-NUM   PIC X(15).
+       01  WS-SAISIE-CHK   PIC S9(04)   COMP.
+
       *Création de variables d'édition afin d'afficher le résultat sans trop de chiffres inutiles
        01  WS-EDIT-RES     PIC -(10)9(1).9(2).
        01  WS-EDIT-MEM     PIC -(10)9(1).9(2).
@@ -42,29 +191,109 @@
            88  WS-CLEAR-N                   VALUE "N" OR "n".
 
 
+      *Mode de calcul des résultats non entiers : troncature scientifique
+      *(par défaut) ou arrondi comptable, au choix de l'utilisateur
+       01  WS-ROUND-MODE            PIC X(1)   VALUE "T".
+           88  WS-ROUND-ARRONDI                 VALUE "A" "a".
+           88  WS-ROUND-TRONQUE                 VALUE "T" "t".
+
+
+      *Création de la variable de choix de rechargement de la mémoire
+      *d'une session précédente
+       01  WS-RELOAD             PIC X(2)   VALUE "N".
+           88  WS-RELOAD-Y                   VALUE "Y" OR "y".
+           88  WS-RELOAD-N                   VALUE "N" OR "n".
+
+
 
        PROCEDURE DIVISION.
 
-       
+      *Ouverture du journal des transactions pour la durée de la session
+      *(création du fichier au tout premier lancement)
+       OPEN EXTEND TRANS-LOG-FILE.
+       IF WS-LOG-FILE-STATUS = "35"
+           OPEN OUTPUT TRANS-LOG-FILE
+       END-IF.
+
+      *Ouverture du rapport imprimable de la session (un nouveau rapport
+      *à chaque lancement) et écriture de son en-tête
+       OPEN OUTPUT REPORT-FILE.
+       IF WS-RAPPORT-FILE-STATUS NOT = "00"
+           DISPLAY "Erreur à l'ouverture de CALCRPT, code "
+                   WS-RAPPORT-FILE-STATUS
+           STOP RUN
+       END-IF.
+
+       PERFORM 0065-RAPPORT-ENTETE-START
+       THRU    0065-RAPPORT-ENTETE-END.
+
+      *Choix du mode de traitement : au clavier ou piloté par un job JCL
+      *Le mode batch est déclenché par le paramètre "B" transmis au
+      *lancement du programme (PARM='B' côté JCL) ; sans paramètre, le
+      *programme reste en mode interactif comme avant
+       ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+
+       IF WS-MODE-BATCH
+           PERFORM 0050-BATCH-INIT-START
+           THRU    0050-BATCH-INIT-END
+       ELSE
+           INITIALIZE WS-MEM-REGISTRES
+
+      *Choix du registre mémoire (M1 à M9) sur lequel portera la
+      *première valeur saisie
+           PERFORM 0085-MEM-SELECT-START
+           THRU    0085-MEM-SELECT-END
+
+      *Recherche de valeurs mémoire laissées par une session précédente
+           PERFORM 0090-MEM-RESTART-START
+           THRU    0090-MEM-RESTART-END
+
+           IF WS-RELOAD-N
       *Affichage des différentes options de saisie
 
-       DISPLAY "Entrez un nombre :".
-       PERFORM 0100-AFFI-CALCUL-START
-       THRU    0100-AFFI-CALCUL-END.
+               DISPLAY "Entrez un nombre :"
+               PERFORM 0100-AFFI-CALCUL-START
+               THRU    0100-AFFI-CALCUL-END
 
-      *Saisie du premier nombre
-       ACCEPT WS-MEMORY.
+      *Saisie du premier nombre, avec contrôle de saisie numérique
+               ACCEPT WS-SAISIE-NUM
+               MOVE FUNCTION TEST-NUMVAL (WS-SAISIE-NUM)
+                       TO WS-SAISIE-CHK
 
+               PERFORM UNTIL WS-SAISIE-CHK = 0
+                   DISPLAY "Saisie incorrecte, entrez un nombre"
+                   ACCEPT WS-SAISIE-NUM
+                   MOVE FUNCTION TEST-NUMVAL (WS-SAISIE-NUM)
+                           TO WS-SAISIE-CHK
+               END-PERFORM
+
+               COMPUTE WS-MEMORY = FUNCTION NUMVAL (WS-SAISIE-NUM)
+           END-IF
+
+           MOVE WS-MEMORY TO WS-FIRST-MEMORY
+           MOVE WS-MEM-SELECT TO WS-FIRST-MEM-SEL
+           MOVE WS-MEMORY TO WS-MEM-REG (WS-MEM-SELECT)
 
       *Création de la boucle tant que l'utilisateur souhaite continuer
 
-       PERFORM UNTIL WS-CONTINUE = "N" OR "n"
+           PERFORM UNTIL WS-CONTINUE = "N" OR "n"
+
+      *Opérations de calcul
+               PERFORM 0100-CALCUL-START
+               THRU    0100-CALCUL-END
 
-      *Opérations de calcul 
-           PERFORM 0100-CALCUL-START 
-           THRU    0100-CALCUL-END
+           END-PERFORM
 
-       END-PERFORM.
+      *Récapitulatif de la session avant l'arrêt du programme
+           PERFORM 0130-RESUME-START
+           THRU    0130-RESUME-END
+       END-IF.
+
+       PERFORM 0135-RAPPORT-PIED-START
+       THRU    0135-RAPPORT-PIED-END.
+
+       CLOSE TRANS-LOG-FILE.
+       CLOSE REPORT-FILE.
        STOP RUN.
 
       ******************************************************************
@@ -86,22 +315,429 @@
       *-----------------------
       *Edition des variables à l'affichage uniquement
        0100-EDITION-START .
-           MOVE WS-RESULT TO WS-EDIT-RES.
-           MOVE WS-MEMORY TO WS-EDIT-MEM.
-           MOVE WS-VAR2 TO WS-EDIT-VAR2.
+           COMPUTE WS-EDIT-RES ROUNDED = WS-RESULT
+               ON SIZE ERROR
+                   MOVE WS-RESULT TO WS-EDIT-RES
+           END-COMPUTE.
+
+           COMPUTE WS-EDIT-MEM ROUNDED = WS-MEMORY
+               ON SIZE ERROR
+                   MOVE WS-MEMORY TO WS-EDIT-MEM
+           END-COMPUTE.
+
+           COMPUTE WS-EDIT-VAR2 ROUNDED = WS-VAR2
+               ON SIZE ERROR
+                   MOVE WS-VAR2 TO WS-EDIT-VAR2
+           END-COMPUTE.
 
 
        0100-EDITION-END .
            EXIT.
 
 
+      *-----------------------
+      *Ecriture d'une ligne horodatée dans le journal des transactions
+      *à partir des valeurs éditées de l'opération qui vient d'être faite
+
+       0120-LOG-ECRITURE-START .
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-TIME FROM TIME.
+
+           MOVE WS-LOG-DATE     TO FD-LOG-DATE.
+           MOVE SPACE           TO FD-LOG-SEP1.
+           MOVE WS-LOG-TIME     TO FD-LOG-TIME.
+           MOVE SPACE           TO FD-LOG-SEP2.
+           MOVE WS-EDIT-MEM     TO FD-LOG-OPERANDE1.
+           MOVE SPACE           TO FD-LOG-SEP3.
+           MOVE WS-OPERATION    TO FD-LOG-OPERATION.
+           MOVE SPACE           TO FD-LOG-SEP4.
+           MOVE WS-EDIT-VAR2    TO FD-LOG-OPERANDE2.
+           MOVE SPACE           TO FD-LOG-SEP5.
+           MOVE WS-EDIT-RES     TO FD-LOG-RESULTAT.
+
+           WRITE FD-TRANS-LOG-REC.
+
+       0120-LOG-ECRITURE-END .
+           EXIT.
+
+
+      *-----------------------
+      *Ecriture d'une ligne du rapport imprimable, à partir du contenu
+      *déjà préparé dans WS-RAPPORT-LIGNE (reprend ce qui vient d'être
+      *affiché à l'écran)
+
+       0121-RAPPORT-ECRITURE-START .
+           MOVE WS-RAPPORT-LIGNE TO FD-RAPPORT-REC.
+           WRITE FD-RAPPORT-REC.
+
+       0121-RAPPORT-ECRITURE-END .
+           EXIT.
+
+
+      *-----------------------
+      *Récapitulatif affiché à la fin d'une session interactive : nombre
+      *d'opérations de chaque sorte et rapprochement valeur de départ /
+      *valeur finale de la mémoire
+
+       0130-RESUME-START .
+           COMPUTE WS-EDIT-FIRST-MEM ROUNDED = WS-FIRST-MEMORY
+               ON SIZE ERROR
+                   MOVE WS-FIRST-MEMORY TO WS-EDIT-FIRST-MEM
+           END-COMPUTE.
+
+      *Le rapprochement porte sur le registre qui a reçu la toute
+      *première valeur saisie, quel que soit le registre actif au
+      *moment où la session se termine (registres M1-M9, req 007)
+           COMPUTE WS-EDIT-MEM ROUNDED = WS-MEM-REG (WS-FIRST-MEM-SEL)
+               ON SIZE ERROR
+                   MOVE WS-MEM-REG (WS-FIRST-MEM-SEL) TO WS-EDIT-MEM
+           END-COMPUTE.
+
+           DISPLAY "----------Récapitulatif de la session----------".
+           DISPLAY "Additions       : " WS-CNT-ADDI.
+           DISPLAY "Soustractions   : " WS-CNT-SOUSTRACT.
+           DISPLAY "Multiplications : " WS-CNT-MULTIPLI.
+           DISPLAY "Divisions       : " WS-CNT-DIVISE.
+           DISPLAY "Puissances      : " WS-CNT-PUISSAN.
+           DISPLAY "Modulos         : " WS-CNT-MODULO.
+           DISPLAY "Pourcentages    : " WS-CNT-POURCENT.
+           DISPLAY "Racines carrées : " WS-CNT-RACINE.
+           DISPLAY "Registre M" WS-FIRST-MEM-SEL " :".
+           DISPLAY "Valeur de départ : "
+                   FUNCTION TRIM (WS-EDIT-FIRST-MEM).
+           DISPLAY "Valeur finale    : "
+                   FUNCTION TRIM (WS-EDIT-MEM).
+
+       0130-RESUME-END .
+           EXIT.
+
+
+      *-----------------------
+      *Bas de page du rapport imprimable, écrit juste avant l'arrêt du
+      *programme (mode interactif comme mode batch)
+
+       0135-RAPPORT-PIED-START .
+           MOVE SPACES TO WS-RAPPORT-LIGNE.
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END
+
+           MOVE "----------Fin du rapport----------"
+                   TO WS-RAPPORT-LIGNE.
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END
+
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-TIME FROM TIME.
+
+           MOVE SPACES TO WS-RAPPORT-LIGNE.
+           STRING "Fin de session : " DELIMITED BY SIZE
+                  WS-LOG-DATE          DELIMITED BY SIZE
+                  " "                  DELIMITED BY SIZE
+                  WS-LOG-TIME          DELIMITED BY SIZE
+                  INTO WS-RAPPORT-LIGNE.
+
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END.
+
+       0135-RAPPORT-PIED-END .
+           EXIT.
+
+
+      *-----------------------
+      *Bascule entre troncature scientifique et arrondi comptable pour les
+      *calculs dont le résultat n'est pas forcément entier
+
+       0140-BASCULE-ARRONDI-START .
+           EVALUATE TRUE
+
+               WHEN WS-ROUND-TRONQUE
+                   SET WS-ROUND-ARRONDI TO TRUE
+                   DISPLAY "Mode de calcul : arrondi comptable"
+
+               WHEN WS-ROUND-ARRONDI
+                   SET WS-ROUND-TRONQUE TO TRUE
+                   DISPLAY "Mode de calcul : troncature scientifique"
+
+           END-EVALUATE.
+
+       0140-BASCULE-ARRONDI-END .
+           EXIT.
+
+
+      *-----------------------
+      *Ecriture du résultat d'un calcul batch sur le fichier de sortie CALCOUT
+
+       0080-BATCH-ECRITURE-START .
+           MOVE WS-EDIT-MEM        TO FD-BATCH-OUT-OPERANDE1.
+           MOVE SPACE              TO FD-BATCH-OUT-SEP1.
+           MOVE WS-OPERATION       TO FD-BATCH-OUT-OPERATION.
+           MOVE SPACE              TO FD-BATCH-OUT-SEP2.
+           MOVE WS-EDIT-VAR2       TO FD-BATCH-OUT-OPERANDE2.
+           MOVE SPACE              TO FD-BATCH-OUT-SEP3.
+           MOVE WS-EDIT-RES        TO FD-BATCH-OUT-RESULTAT.
+
+           WRITE FD-BATCH-OUT-REC.
+
+       0080-BATCH-ECRITURE-END .
+           EXIT.
+
+
+      *-----------------------
+      *Sélection du registre mémoire (M1 à M9) sur lequel porteront les
+      *opérations à venir
+
+       0085-MEM-SELECT-START .
+           DISPLAY "Choisissez un registre mémoire (1 à 9) :".
+           ACCEPT WS-MEM-SELECT.
+
+           PERFORM UNTIL WS-MEM-SELECT >= 1 AND WS-MEM-SELECT <= 9
+               DISPLAY "Saisie incorrecte"
+               DISPLAY "Choisissez un registre mémoire (1 à 9) :"
+               ACCEPT WS-MEM-SELECT
+           END-PERFORM.
+
+       0085-MEM-SELECT-END .
+           EXIT.
+
+
+      *-----------------------
+      *Recherche, en début de session interactive, des valeurs mémoire
+      *conservées par le fichier de redémarrage à la fin d'une session
+      *précédente, et proposition de les recharger
+
+       0090-MEM-RESTART-START .
+           SET WS-RELOAD-N TO TRUE.
+
+           OPEN INPUT MEMSAVE-FILE.
+
+           IF WS-MEM-RESTART-STATUS = "00"
+               READ MEMSAVE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FD-MEM-VAL (WS-MEM-SELECT) TO WS-MEMORY
+                       COMPUTE WS-EDIT-MEM ROUNDED = WS-MEMORY
+                           ON SIZE ERROR
+                               MOVE WS-MEMORY TO WS-EDIT-MEM
+                       END-COMPUTE
+
+                       DISPLAY "Registres mémoire d'une session"
+                               " précédente trouvés."
+                       DISPLAY "Registre M" WS-MEM-SELECT " : "
+                               FUNCTION TRIM (WS-EDIT-MEM)
+                       DISPLAY "Recharger les registres mémoire ? "
+                       DISPLAY "Oui : Y/y            "
+                               "Non : N/n"
+
+                       ACCEPT WS-RELOAD
+
+                       PERFORM UNTIL WS-RELOAD = "Y " OR "y "
+                                                OR "N " OR "n "
+                           DISPLAY "Saisie incorrecte"
+                           DISPLAY "Recharger les registres mémoire ?"
+                           DISPLAY "Oui : Y/y            "
+                                   "Non : N/n"
+                           ACCEPT WS-RELOAD
+                       END-PERFORM
+
+                       IF WS-RELOAD-Y
+                           PERFORM VARYING WS-MEM-IDX FROM 1 BY 1
+                                   UNTIL WS-MEM-IDX > 9
+                               MOVE FD-MEM-VAL (WS-MEM-IDX)
+                                       TO WS-MEM-REG (WS-MEM-IDX)
+                           END-PERFORM
+                       END-IF
+               END-READ
+
+               CLOSE MEMSAVE-FILE
+           ELSE
+               CONTINUE
+           END-IF.
+
+       0090-MEM-RESTART-END .
+           EXIT.
+
+
+      *-----------------------
+      *Sauvegarde des neuf registres mémoire dans le fichier de
+      *redémarrage, lorsque l'utilisateur choisit de ne pas effacer le
+      *registre courant
+
+       0095-MEM-SAUVEGARDE-START .
+           PERFORM VARYING WS-MEM-IDX FROM 1 BY 1 UNTIL WS-MEM-IDX > 9
+               MOVE WS-MEM-REG (WS-MEM-IDX) TO FD-MEM-VAL (WS-MEM-IDX)
+           END-PERFORM.
+
+           OPEN OUTPUT MEMSAVE-FILE.
+           WRITE FD-MEM-REC.
+           CLOSE MEMSAVE-FILE.
+
+       0095-MEM-SAUVEGARDE-END .
+           EXIT.
+
+
+      *-----------------------
+      *Lecture d'un enregistrement du fichier d'entrée batch CALCIN
+
+       0060-BATCH-LIRE-START .
+           READ BATCH-INPUT-FILE
+               AT END
+                   SET WS-BATCH-EOF-OUI TO TRUE
+           END-READ.
+
+       0060-BATCH-LIRE-END .
+           EXIT.
+
+
+      *-----------------------
+      *Traitement d'un enregistrement batch : dispatch vers le calcul demandé
+
+       0070-BATCH-TRAITEMENT-START .
+           MOVE FD-BATCH-OPD1  TO WS-MEMORY.
+           MOVE FD-BATCH-OPERATION  TO WS-OPERATION.
+           MOVE FD-BATCH-OPD2  TO WS-VAR2.
+
+           EVALUATE WS-OPERATION
+
+               WHEN "+"
+                   PERFORM 0111-ADDI-CALC-START
+                   THRU    0111-ADDI-CALC-END
+
+               WHEN "-"
+                   PERFORM 0111-SOUSTRACT-CALC-START
+                   THRU    0111-SOUSTRACT-CALC-END
+
+               WHEN "*"
+                   PERFORM 0111-MULTIPLI-CALC-START
+                   THRU    0111-MULTIPLI-CALC-END
+
+               WHEN "/"
+                   PERFORM 0111-DIVISE-CALC-START
+                   THRU    0111-DIVISE-CALC-END
+
+               WHEN "**"
+                   PERFORM 0111-PUISSAN-CALC-START
+                   THRU    0111-PUISSAN-CALC-END
+
+               WHEN "%"
+                   PERFORM 0111-MOD-CALC-START
+                   THRU    0111-MOD-CALC-END
+
+               WHEN "%%"
+                   PERFORM 0111-POURCENT-CALC-START
+                   THRU    0111-POURCENT-CALC-END
+
+               WHEN "RC"
+               WHEN "rc"
+                   PERFORM 0111-RACINE-CALC-START
+                   THRU    0111-RACINE-CALC-END
+
+               WHEN OTHER
+                   DISPLAY "Erreur, opération batch inconnue : "
+                           WS-OPERATION
+
+           END-EVALUATE.
+
+           PERFORM 0060-BATCH-LIRE-START
+           THRU    0060-BATCH-LIRE-END.
+
+       0070-BATCH-TRAITEMENT-END .
+           EXIT.
+
+
+      *-----------------------
+      *Initialisation du mode batch : ouverture des fichiers et boucle de
+      *traitement, en remplacement des saisies ACCEPT du mode interactif
+
+       0050-BATCH-INIT-START .
+           OPEN INPUT  BATCH-INPUT-FILE.
+           IF WS-BATCH-IN-STATUS NOT = "00"
+               DISPLAY "Erreur à l'ouverture de CALCIN, code "
+                       WS-BATCH-IN-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT BATCH-OUTPUT-FILE.
+           IF WS-BATCH-OUT-STATUS NOT = "00"
+               DISPLAY "Erreur à l'ouverture de CALCOUT, code "
+                       WS-BATCH-OUT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 0060-BATCH-LIRE-START
+           THRU    0060-BATCH-LIRE-END.
+
+           PERFORM 0070-BATCH-TRAITEMENT-START
+           THRU    0070-BATCH-TRAITEMENT-END
+           UNTIL   WS-BATCH-EOF-OUI.
+
+           CLOSE BATCH-INPUT-FILE.
+           CLOSE BATCH-OUTPUT-FILE.
+
+       0050-BATCH-INIT-END .
+           EXIT.
+
+
+      *-----------------------
+      *En-tête du rapport imprimable, écrit à l'ouverture du fichier,
+      *avant tout calcul (mode interactif comme mode batch)
+
+       0065-RAPPORT-ENTETE-START .
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-TIME FROM TIME.
+
+           STRING WS-LOG-DATE DELIMITED BY SIZE
+                  WS-LOG-TIME DELIMITED BY SIZE
+                  INTO WS-RAPPORT-RUN-ID.
+
+           MOVE "----------Rapport de calcul----------"
+                   TO WS-RAPPORT-LIGNE.
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END
+
+           MOVE SPACES TO WS-RAPPORT-LIGNE.
+           STRING "Identifiant d'exécution : " DELIMITED BY SIZE
+                  WS-RAPPORT-RUN-ID             DELIMITED BY SIZE
+                  INTO WS-RAPPORT-LIGNE
+
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END
+
+           MOVE SPACES TO WS-RAPPORT-LIGNE.
+           STRING "Début de session : " DELIMITED BY SIZE
+                  WS-LOG-DATE            DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  WS-LOG-TIME            DELIMITED BY SIZE
+                  INTO WS-RAPPORT-LIGNE
+
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END
+
+           MOVE SPACES TO WS-RAPPORT-LIGNE.
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END.
+
+       0065-RAPPORT-ENTETE-END .
+           EXIT.
+
 
       *-----------------------
 
 
        0100-CALCUL-START .
 
-      *Affichage des différentes opérations possibles 
+      *Choix du registre mémoire sur lequel portera cette opération
+
+           PERFORM 0085-MEM-SELECT-START
+           THRU    0085-MEM-SELECT-END.
+
+           MOVE WS-MEM-REG (WS-MEM-SELECT) TO WS-MEMORY.
+           COMPUTE WS-EDIT-MEM ROUNDED = WS-MEMORY
+               ON SIZE ERROR
+                   MOVE WS-MEMORY TO WS-EDIT-MEM
+           END-COMPUTE.
+
+      *Affichage des différentes opérations possibles
 
            DISPLAY "----------Choisir une opération----------".
            DISPLAY "                                         ".
@@ -115,6 +751,14 @@
            DISPLAY "                                         ".
            DISPLAY "           Puissance : **                ".
            DISPLAY "                                         ".
+           DISPLAY "           Modulo : %                    ".
+           DISPLAY "                                         ".
+           DISPLAY "           Pourcentage : %%               ".
+           DISPLAY "                                         ".
+           DISPLAY "           Racine carrée : RC             ".
+           DISPLAY "                                         ".
+           DISPLAY "           Arrondi comptable / troncature : AR".
+           DISPLAY "                                         ".
            ACCEPT WS-OPERATION.
 
            
@@ -138,20 +782,53 @@
                    PERFORM 0110-DIVISE-START 
                    THRU    0110-DIVISE-END
 
-               WHEN "**" 
-                   PERFORM 0110-PUISSAN-START 
+               WHEN "**"
+                   PERFORM 0110-PUISSAN-START
                    THRU    0110-PUISSAN-END
 
+               WHEN "%"
+                   PERFORM 0110-MOD-START
+                   THRU    0110-MOD-END
+
+               WHEN "%%"
+                   PERFORM 0110-POURCENT-START
+                   THRU    0110-POURCENT-END
+
+               WHEN "RC"
+               WHEN "rc"
+                   PERFORM 0110-RACINE-START
+                   THRU    0110-RACINE-END
+
+      *Bascule du mode de calcul des résultats non entiers, sans effectuer
+      *de calcul (l'utilisateur reste ensuite sur la question "Continuer ?")
+
+               WHEN "AR"
+               WHEN "ar"
+                   PERFORM 0140-BASCULE-ARRONDI-START
+                   THRU    0140-BASCULE-ARRONDI-END
+
 
       *Message d'erreur si aucune opération proposée n'est choisie
 
-               WHEN OTHER 
+               WHEN OTHER
                    DISPLAY "Erreur, choisissez une opération parmi"
                            " celles proposées."
-           
+
+                   MOVE SPACES TO WS-RAPPORT-LIGNE
+                   STRING "Erreur, choisissez une opération parmi"
+                          DELIMITED BY SIZE
+                          " celles proposées." DELIMITED BY SIZE
+                          INTO WS-RAPPORT-LIGNE
+                   PERFORM 0121-RAPPORT-ECRITURE-START
+                   THRU    0121-RAPPORT-ECRITURE-END
+
            END-EVALUATE.
 
-      *Demande de poursuite du calcul     
+      *Le résultat éventuel rejoint le registre mémoire sélectionné
+
+           MOVE WS-MEMORY TO WS-MEM-REG (WS-MEM-SELECT).
+
+      *Demande de poursuite du calcul
            DISPLAY "Continuer ?".
            DISPLAY "Oui : Y/y            "
                    "Non : N/n".
@@ -184,6 +861,9 @@
                            SET WS-CLEAR-N TO TRUE
                            DISPLAY FUNCTION TRIM (WS-EDIT-MEM)
 
+                           PERFORM 0095-MEM-SAUVEGARDE-START
+                           THRU    0095-MEM-SAUVEGARDE-END
+
 
       *Si oui, la valeur mémoire est remise à 0 
 
@@ -191,8 +871,9 @@
                            SET WS-CLEAR-Y TO TRUE
 
                            MOVE 0 TO WS-MEMORY
+                           MOVE 0 TO WS-MEM-REG (WS-MEM-SELECT)
                            MOVE WS-MEMORY TO WS-EDIT-MEM
-                           DISPLAY FUNCTION TRIM (WS-EDIT-MEM)   
+                           DISPLAY FUNCTION TRIM (WS-EDIT-MEM)
 
       *En cas d'erreur de saisie, message d'erreur et demande réitérée
 
@@ -251,29 +932,82 @@
            PERFORM 0100-AFFI-CALCUL-START
            THRU    0100-AFFI-CALCUL-END
 
-      *Saisie du deuxième nombre de l'opération par l'utilisateur  
-           ACCEPT WS-VAR2.
+      *Saisie du deuxième nombre, avec contrôle de saisie numérique
+           ACCEPT WS-SAISIE-NUM.
+           MOVE FUNCTION TEST-NUMVAL (WS-SAISIE-NUM) TO WS-SAISIE-CHK.
 
-      *Calcul de l'opération 
+           PERFORM UNTIL WS-SAISIE-CHK = 0
+               DISPLAY "Saisie incorrecte, veuillez entrer un nombre"
+               ACCEPT WS-SAISIE-NUM
+               MOVE FUNCTION TEST-NUMVAL (WS-SAISIE-NUM)
+                       TO WS-SAISIE-CHK
+           END-PERFORM.
 
-           COMPUTE WS-RESULT = WS-MEMORY + WS-VAR2.
+           COMPUTE WS-VAR2 = FUNCTION NUMVAL (WS-SAISIE-NUM).
 
-                      
-           PERFORM 0100-EDITION-START 
-           THRU    0100-EDITION-END
+           PERFORM 0111-ADDI-CALC-START
+           THRU    0111-ADDI-CALC-END.
 
-      *Affichage du calcul effectué 
-           DISPLAY FUNCTION TRIM (WS-EDIT-MEM)
-           " + " FUNCTION TRIM (WS-EDIT-VAR2) 
-           " = " FUNCTION TRIM (WS-EDIT-RES).
+       0110-ADDI-END .
+           EXIT.
+
+
+      *-----------------------
+      *Calcul de l'addition, commun aux modes interactif et batch
+
+       0111-ADDI-CALC-START .
+
+      *Message d'erreur si l'addition dépasse la capacité de WS-RESULT
+
+           COMPUTE WS-RESULT = WS-MEMORY + WS-VAR2
+               ON SIZE ERROR
+                   DISPLAY "Dépassement de capacité, calcul annulé"
+
+                   MOVE "Dépassement de capacité, calcul annulé"
+                           TO WS-RAPPORT-LIGNE
+                   PERFORM 0121-RAPPORT-ECRITURE-START
+                   THRU    0121-RAPPORT-ECRITURE-END
+
+               NOT ON SIZE ERROR
+                   ADD 1 TO WS-CNT-ADDI
+
+                   PERFORM 0100-EDITION-START
+                   THRU    0100-EDITION-END
+
+      *Affichage du calcul effectué
+                   DISPLAY FUNCTION TRIM (WS-EDIT-MEM)
+                   " + " FUNCTION TRIM (WS-EDIT-VAR2)
+                   " = " FUNCTION TRIM (WS-EDIT-RES)
+
+                   MOVE SPACES TO WS-RAPPORT-LIGNE
+                   STRING FUNCTION TRIM (WS-EDIT-MEM)  DELIMITED BY SIZE
+                          " + "                        DELIMITED BY SIZE
+                          FUNCTION TRIM (WS-EDIT-VAR2) DELIMITED BY SIZE
+                          " = "                        DELIMITED BY SIZE
+                          FUNCTION TRIM (WS-EDIT-RES)  DELIMITED BY SIZE
+                          INTO WS-RAPPORT-LIGNE
+                   PERFORM 0121-RAPPORT-ECRITURE-START
+                   THRU    0121-RAPPORT-ECRITURE-END
+
+                   PERFORM 0120-LOG-ECRITURE-START
+                   THRU    0120-LOG-ECRITURE-END
+
+                   IF WS-MODE-BATCH
+                       PERFORM 0080-BATCH-ECRITURE-START
+                       THRU    0080-BATCH-ECRITURE-END
+                   END-IF
 
       *Stockage du résultat dans la variable mémoire et affichage après édition
-           MOVE WS-RESULT TO WS-MEMORY.
-           MOVE WS-EDIT-RES TO WS-EDIT-MEM.
-           DISPLAY FUNCTION TRIM (WS-EDIT-MEM).
+                   MOVE WS-RESULT TO WS-MEMORY
+                   MOVE WS-EDIT-RES TO WS-EDIT-MEM
+                   DISPLAY FUNCTION TRIM (WS-EDIT-MEM)
 
-           
-       0110-ADDI-END .
+                   MOVE FUNCTION TRIM (WS-EDIT-MEM) TO WS-RAPPORT-LIGNE
+                   PERFORM 0121-RAPPORT-ECRITURE-START
+                   THRU    0121-RAPPORT-ECRITURE-END
+           END-COMPUTE.
+
+       0111-ADDI-CALC-END .
            EXIT.
 
       *-----------------------
@@ -285,27 +1019,96 @@
            PERFORM 0100-AFFI-CALCUL-START
            THRU    0100-AFFI-CALCUL-END
 
-           ACCEPT WS-VAR2.
+      *Saisie du deuxième nombre, avec contrôle de saisie numérique
+           ACCEPT WS-SAISIE-NUM.
+           MOVE FUNCTION TEST-NUMVAL (WS-SAISIE-NUM) TO WS-SAISIE-CHK.
+
+           PERFORM UNTIL WS-SAISIE-CHK = 0
+               DISPLAY "Saisie incorrecte, veuillez entrer un nombre"
+               ACCEPT WS-SAISIE-NUM
+               MOVE FUNCTION TEST-NUMVAL (WS-SAISIE-NUM)
+                       TO WS-SAISIE-CHK
+           END-PERFORM.
+
+           COMPUTE WS-VAR2 = FUNCTION NUMVAL (WS-SAISIE-NUM).
+
+           PERFORM 0111-SOUSTRACT-CALC-START
+           THRU    0111-SOUSTRACT-CALC-END.
+
+       0110-SOUSTRACT-END .
+           EXIT.
+
+
+      *-----------------------
+      *Calcul de la soustraction, commun aux modes interactif et batch
+
+      *Message d'erreur si la soustraction dépasse la capacité de WS-RESULT
+
+       0111-SOUSTRACT-CALC-START .
+           COMPUTE WS-RESULT = WS-MEMORY - WS-VAR2
+               ON SIZE ERROR
+                   DISPLAY "Dépassement de capacité, calcul annulé"
+
+                   MOVE "Dépassement de capacité, calcul annulé"
+                           TO WS-RAPPORT-LIGNE
+                   PERFORM 0121-RAPPORT-ECRITURE-START
+                   THRU    0121-RAPPORT-ECRITURE-END
+
+               NOT ON SIZE ERROR
+                   PERFORM 0111-SOUSTRACT-SUITE-START
+                   THRU    0111-SOUSTRACT-SUITE-END
+           END-COMPUTE.
+
+       0111-SOUSTRACT-CALC-END .
+           EXIT.
 
-           COMPUTE WS-RESULT = WS-MEMORY - WS-VAR2.
 
-           PERFORM 0100-EDITION-START 
+      *-----------------------
+      *Édition, journalisation et stockage du résultat de la soustraction,
+      *une fois le calcul confirmé sans dépassement de capacité
+
+       0111-SOUSTRACT-SUITE-START .
+           ADD 1 TO WS-CNT-SOUSTRACT.
+
+           PERFORM 0100-EDITION-START
            THRU    0100-EDITION-END
 
            DISPLAY FUNCTION TRIM (WS-EDIT-MEM)
-           " - " FUNCTION TRIM (WS-EDIT-VAR2) 
+           " - " FUNCTION TRIM (WS-EDIT-VAR2)
            " = " FUNCTION TRIM (WS-EDIT-RES).
 
+           MOVE SPACES TO WS-RAPPORT-LIGNE.
+           STRING FUNCTION TRIM (WS-EDIT-MEM)  DELIMITED BY SIZE
+                  " - "                        DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-EDIT-VAR2) DELIMITED BY SIZE
+                  " = "                        DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-EDIT-RES)  DELIMITED BY SIZE
+                  INTO WS-RAPPORT-LIGNE.
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END.
+
+           PERFORM 0120-LOG-ECRITURE-START
+           THRU    0120-LOG-ECRITURE-END
+
+           IF WS-MODE-BATCH
+               PERFORM 0080-BATCH-ECRITURE-START
+               THRU    0080-BATCH-ECRITURE-END
+           END-IF.
+
            MOVE WS-RESULT TO WS-MEMORY.
            MOVE WS-EDIT-RES TO WS-EDIT-MEM.
            DISPLAY FUNCTION TRIM (WS-EDIT-MEM).
 
+           MOVE FUNCTION TRIM (WS-EDIT-MEM) TO WS-RAPPORT-LIGNE.
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END.
 
-       0110-SOUSTRACT-END .
+       0111-SOUSTRACT-SUITE-END .
            EXIT.
 
+
       *-----------------------
-      *Multiplication 
+      *Multiplication
 
        0110-MULTIPLI-START .
            DISPLAY "Entrez un autre nombre :".
@@ -313,23 +1116,108 @@
            PERFORM 0100-AFFI-CALCUL-START
            THRU    0100-AFFI-CALCUL-END
 
-           ACCEPT WS-VAR2.
+      *Saisie du deuxième nombre, avec contrôle de saisie numérique
+           ACCEPT WS-SAISIE-NUM.
+           MOVE FUNCTION TEST-NUMVAL (WS-SAISIE-NUM) TO WS-SAISIE-CHK.
 
-           COMPUTE WS-RESULT = WS-MEMORY * WS-VAR2.
+           PERFORM UNTIL WS-SAISIE-CHK = 0
+               DISPLAY "Saisie incorrecte, veuillez entrer un nombre"
+               ACCEPT WS-SAISIE-NUM
+               MOVE FUNCTION TEST-NUMVAL (WS-SAISIE-NUM)
+                       TO WS-SAISIE-CHK
+           END-PERFORM.
 
-           PERFORM 0100-EDITION-START 
-           THRU    0100-EDITION-END
+           COMPUTE WS-VAR2 = FUNCTION NUMVAL (WS-SAISIE-NUM).
+
+           PERFORM 0111-MULTIPLI-CALC-START
+           THRU    0111-MULTIPLI-CALC-END.
+
+       0110-MULTIPLI-END .
+           EXIT.
+
+
+      *-----------------------
+      *Calcul de la multiplication, commun aux modes interactif et batch
+
+       0111-MULTIPLI-CALC-START .
+
+      *Message d'erreur si la multiplication dépasse la capacité de WS-RESULT
+
+           IF WS-ROUND-ARRONDI
+               COMPUTE WS-RESULT ROUNDED = WS-MEMORY * WS-VAR2
+                   ON SIZE ERROR
+                       DISPLAY "Dépassement de capacité"
+
+                       MOVE "Dépassement de capacité"
+                               TO WS-RAPPORT-LIGNE
+                       PERFORM 0121-RAPPORT-ECRITURE-START
+                       THRU    0121-RAPPORT-ECRITURE-END
+
+                   NOT ON SIZE ERROR
+                       PERFORM 0111-MULTIPLI-SUITE-START
+                       THRU    0111-MULTIPLI-SUITE-END
+               END-COMPUTE
+           ELSE
+               COMPUTE WS-RESULT = WS-MEMORY * WS-VAR2
+                   ON SIZE ERROR
+                       DISPLAY "Dépassement de capacité"
+
+                       MOVE "Dépassement de capacité"
+                               TO WS-RAPPORT-LIGNE
+                       PERFORM 0121-RAPPORT-ECRITURE-START
+                       THRU    0121-RAPPORT-ECRITURE-END
+
+                   NOT ON SIZE ERROR
+                       PERFORM 0111-MULTIPLI-SUITE-START
+                       THRU    0111-MULTIPLI-SUITE-END
+               END-COMPUTE
+           END-IF.
+
+       0111-MULTIPLI-CALC-END .
+           EXIT.
+
+      *-----------------------
+      *Édition, journalisation et stockage du résultat de la
+      *multiplication, une fois le calcul confirmé sans dépassement
+      *de capacité
+
+       0111-MULTIPLI-SUITE-START .
+           ADD 1 TO WS-CNT-MULTIPLI.
+
+           PERFORM 0100-EDITION-START
+           THRU    0100-EDITION-END.
 
            DISPLAY FUNCTION TRIM (WS-EDIT-MEM)
            " * " FUNCTION TRIM (WS-EDIT-VAR2)
            " = " FUNCTION TRIM (WS-EDIT-RES).
 
+           MOVE SPACES TO WS-RAPPORT-LIGNE.
+           STRING FUNCTION TRIM (WS-EDIT-MEM)  DELIMITED BY SIZE
+                  " * "                        DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-EDIT-VAR2) DELIMITED BY SIZE
+                  " = "                        DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-EDIT-RES)  DELIMITED BY SIZE
+                  INTO WS-RAPPORT-LIGNE.
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END.
+
+           PERFORM 0120-LOG-ECRITURE-START
+           THRU    0120-LOG-ECRITURE-END
+
+           IF WS-MODE-BATCH
+               PERFORM 0080-BATCH-ECRITURE-START
+               THRU    0080-BATCH-ECRITURE-END
+           END-IF.
+
            MOVE WS-RESULT TO WS-MEMORY.
            MOVE WS-EDIT-RES TO WS-EDIT-MEM.
            DISPLAY FUNCTION TRIM (WS-EDIT-MEM).
-       
 
-       0110-MULTIPLI-END .
+           MOVE FUNCTION TRIM (WS-EDIT-MEM) TO WS-RAPPORT-LIGNE.
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END.
+
+       0111-MULTIPLI-SUITE-END .
            EXIT.
 
       *-----------------------
@@ -341,32 +1229,118 @@
            PERFORM 0100-AFFI-CALCUL-START
            THRU    0100-AFFI-CALCUL-END
 
-           ACCEPT WS-VAR2.
+      *Saisie du deuxième nombre, avec contrôle de saisie numérique
+           ACCEPT WS-SAISIE-NUM.
+           MOVE FUNCTION TEST-NUMVAL (WS-SAISIE-NUM) TO WS-SAISIE-CHK.
+
+           PERFORM UNTIL WS-SAISIE-CHK = 0
+               DISPLAY "Saisie incorrecte, veuillez entrer un nombre"
+               ACCEPT WS-SAISIE-NUM
+               MOVE FUNCTION TEST-NUMVAL (WS-SAISIE-NUM)
+                       TO WS-SAISIE-CHK
+           END-PERFORM.
+
+           COMPUTE WS-VAR2 = FUNCTION NUMVAL (WS-SAISIE-NUM).
+
+           PERFORM 0111-DIVISE-CALC-START
+           THRU    0111-DIVISE-CALC-END.
+
+       0110-DIVISE-END .
+           EXIT.
+
+
+      *-----------------------
+      *Calcul de la division, commun aux modes interactif et batch
+
+       0111-DIVISE-CALC-START .
 
       *Message d'erreur si la deuxième variable saisie pour la division est 0
 
-           IF WS-VAR2 = 0 
+           IF WS-VAR2 = 0
                DISPLAY "Impossible de diviser par zéro"
-               CONTINUE 
+               CONTINUE
+
+               MOVE "Impossible de diviser par zéro"
+                       TO WS-RAPPORT-LIGNE
+               PERFORM 0121-RAPPORT-ECRITURE-START
+               THRU    0121-RAPPORT-ECRITURE-END
+
+           ELSE
+               IF WS-ROUND-ARRONDI
+                   COMPUTE WS-RESULT ROUNDED = WS-MEMORY / WS-VAR2
+                       ON SIZE ERROR
+                           DISPLAY "Dépassement de capacité"
+
+                           MOVE "Dépassement de capacité"
+                                   TO WS-RAPPORT-LIGNE
+                           PERFORM 0121-RAPPORT-ECRITURE-START
+                           THRU    0121-RAPPORT-ECRITURE-END
+
+                       NOT ON SIZE ERROR
+                           PERFORM 0111-DIVISE-SUITE-START
+                           THRU    0111-DIVISE-SUITE-END
+                   END-COMPUTE
+               ELSE
+                   COMPUTE WS-RESULT = WS-MEMORY / WS-VAR2
+                       ON SIZE ERROR
+                           DISPLAY "Dépassement de capacité"
+
+                           MOVE "Dépassement de capacité"
+                                   TO WS-RAPPORT-LIGNE
+                           PERFORM 0121-RAPPORT-ECRITURE-START
+                           THRU    0121-RAPPORT-ECRITURE-END
+
+                       NOT ON SIZE ERROR
+                           PERFORM 0111-DIVISE-SUITE-START
+                           THRU    0111-DIVISE-SUITE-END
+                   END-COMPUTE
+               END-IF
+           END-IF.
 
-           ELSE 
-               COMPUTE WS-RESULT = WS-MEMORY / WS-VAR2
+       0111-DIVISE-CALC-END .
+           EXIT.
 
-               PERFORM 0100-EDITION-START 
-               THRU    0100-EDITION-END
+      *-----------------------
+      *Édition, journalisation et stockage du résultat de la division,
+      *une fois le calcul confirmé sans dépassement de capacité
 
-               DISPLAY FUNCTION TRIM (WS-EDIT-MEM)
-               " / " FUNCTION TRIM (WS-EDIT-VAR2) 
-               " = " FUNCTION TRIM (WS-EDIT-RES)
+       0111-DIVISE-SUITE-START .
+           ADD 1 TO WS-CNT-DIVISE.
 
-               MOVE WS-RESULT TO WS-MEMORY
-               MOVE WS-EDIT-RES TO WS-EDIT-MEM
-               DISPLAY FUNCTION TRIM (WS-EDIT-MEM)
-           
+           PERFORM 0100-EDITION-START
+           THRU    0100-EDITION-END.
+
+           DISPLAY FUNCTION TRIM (WS-EDIT-MEM)
+           " / " FUNCTION TRIM (WS-EDIT-VAR2)
+           " = " FUNCTION TRIM (WS-EDIT-RES).
+
+           MOVE SPACES TO WS-RAPPORT-LIGNE.
+           STRING FUNCTION TRIM (WS-EDIT-MEM)  DELIMITED BY SIZE
+                  " / "                        DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-EDIT-VAR2) DELIMITED BY SIZE
+                  " = "                        DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-EDIT-RES)  DELIMITED BY SIZE
+                  INTO WS-RAPPORT-LIGNE.
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END.
+
+           PERFORM 0120-LOG-ECRITURE-START
+           THRU    0120-LOG-ECRITURE-END
+
+           IF WS-MODE-BATCH
+               PERFORM 0080-BATCH-ECRITURE-START
+               THRU    0080-BATCH-ECRITURE-END
            END-IF.
 
+           MOVE WS-RESULT TO WS-MEMORY.
+           MOVE WS-EDIT-RES TO WS-EDIT-MEM.
+           DISPLAY FUNCTION TRIM (WS-EDIT-MEM).
+
+           MOVE FUNCTION TRIM (WS-EDIT-MEM) TO WS-RAPPORT-LIGNE.
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END.
 
-       0110-DIVISE-END .
+       0111-DIVISE-SUITE-END .
            EXIT.
 
        
@@ -379,23 +1353,437 @@
            PERFORM 0100-AFFI-CALCUL-START
            THRU    0100-AFFI-CALCUL-END
 
-           ACCEPT WS-VAR2.
+      *Saisie du deuxième nombre, avec contrôle de saisie numérique
+           ACCEPT WS-SAISIE-NUM.
+           MOVE FUNCTION TEST-NUMVAL (WS-SAISIE-NUM) TO WS-SAISIE-CHK.
+
+           PERFORM UNTIL WS-SAISIE-CHK = 0
+               DISPLAY "Saisie incorrecte, veuillez entrer un nombre"
+               ACCEPT WS-SAISIE-NUM
+               MOVE FUNCTION TEST-NUMVAL (WS-SAISIE-NUM)
+                       TO WS-SAISIE-CHK
+           END-PERFORM.
+
+           COMPUTE WS-VAR2 = FUNCTION NUMVAL (WS-SAISIE-NUM).
+
+           PERFORM 0111-PUISSAN-CALC-START
+           THRU    0111-PUISSAN-CALC-END.
+
+       0110-PUISSAN-END .
+           EXIT.
+
+
+      *-----------------------
+      *Calcul de la puissance, commun aux modes interactif et batch
+
+       0111-PUISSAN-CALC-START .
+
+      *Message d'erreur si la puissance dépasse la capacité de WS-RESULT
+
+           IF WS-ROUND-ARRONDI
+               COMPUTE WS-RESULT ROUNDED = WS-MEMORY ** WS-VAR2
+                   ON SIZE ERROR
+                       DISPLAY "Dépassement de capacité"
+
+                       MOVE "Dépassement de capacité"
+                               TO WS-RAPPORT-LIGNE
+                       PERFORM 0121-RAPPORT-ECRITURE-START
+                       THRU    0121-RAPPORT-ECRITURE-END
+
+                   NOT ON SIZE ERROR
+                       PERFORM 0111-PUISSAN-SUITE-START
+                       THRU    0111-PUISSAN-SUITE-END
+               END-COMPUTE
+           ELSE
+               COMPUTE WS-RESULT = WS-MEMORY ** WS-VAR2
+                   ON SIZE ERROR
+                       DISPLAY "Dépassement de capacité"
+
+                       MOVE "Dépassement de capacité"
+                               TO WS-RAPPORT-LIGNE
+                       PERFORM 0121-RAPPORT-ECRITURE-START
+                       THRU    0121-RAPPORT-ECRITURE-END
+
+                   NOT ON SIZE ERROR
+                       PERFORM 0111-PUISSAN-SUITE-START
+                       THRU    0111-PUISSAN-SUITE-END
+               END-COMPUTE
+           END-IF.
 
-           COMPUTE WS-RESULT = WS-MEMORY ** WS-VAR2.
+       0111-PUISSAN-CALC-END .
+           EXIT.
+
+      *-----------------------
+      *Édition, journalisation et stockage du résultat de la puissance,
+      *une fois le calcul confirmé sans dépassement de capacité
 
-           PERFORM 0100-EDITION-START 
+       0111-PUISSAN-SUITE-START .
+           ADD 1 TO WS-CNT-PUISSAN.
+
+           PERFORM 0100-EDITION-START
            THRU    0100-EDITION-END
 
            DISPLAY FUNCTION TRIM (WS-EDIT-MEM)
            " ** " FUNCTION TRIM (WS-EDIT-VAR2)
            " = " FUNCTION TRIM (WS-EDIT-RES).
 
+           MOVE SPACES TO WS-RAPPORT-LIGNE.
+           STRING FUNCTION TRIM (WS-EDIT-MEM)  DELIMITED BY SIZE
+                  " ** "                       DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-EDIT-VAR2) DELIMITED BY SIZE
+                  " = "                        DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-EDIT-RES)  DELIMITED BY SIZE
+                  INTO WS-RAPPORT-LIGNE.
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END.
+
+           PERFORM 0120-LOG-ECRITURE-START
+           THRU    0120-LOG-ECRITURE-END
+
+           IF WS-MODE-BATCH
+               PERFORM 0080-BATCH-ECRITURE-START
+               THRU    0080-BATCH-ECRITURE-END
+           END-IF.
+
            MOVE WS-RESULT TO WS-MEMORY.
            MOVE WS-EDIT-RES TO WS-EDIT-MEM.
            DISPLAY FUNCTION TRIM (WS-EDIT-MEM).
 
-       
-       0110-PUISSAN-END .
+           MOVE FUNCTION TRIM (WS-EDIT-MEM) TO WS-RAPPORT-LIGNE.
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END.
+
+       0111-PUISSAN-SUITE-END .
+           EXIT.
+
+      *-----------------------
+      *Modulo
+
+       0110-MOD-START .
+           DISPLAY "Entrez un autre nombre :".
+
+           PERFORM 0100-AFFI-CALCUL-START
+           THRU    0100-AFFI-CALCUL-END
+
+      *Saisie du deuxième nombre, avec contrôle de saisie numérique
+           ACCEPT WS-SAISIE-NUM.
+           MOVE FUNCTION TEST-NUMVAL (WS-SAISIE-NUM) TO WS-SAISIE-CHK.
+
+           PERFORM UNTIL WS-SAISIE-CHK = 0
+               DISPLAY "Saisie incorrecte, veuillez entrer un nombre"
+               ACCEPT WS-SAISIE-NUM
+               MOVE FUNCTION TEST-NUMVAL (WS-SAISIE-NUM)
+                       TO WS-SAISIE-CHK
+           END-PERFORM.
+
+           COMPUTE WS-VAR2 = FUNCTION NUMVAL (WS-SAISIE-NUM).
+
+           PERFORM 0111-MOD-CALC-START
+           THRU    0111-MOD-CALC-END.
+
+       0110-MOD-END .
+           EXIT.
+
+
+      *-----------------------
+      *Calcul du modulo, commun aux modes interactif et batch
+
+       0111-MOD-CALC-START .
+
+      *Message d'erreur si la deuxième variable saisie pour le modulo est 0
+
+           IF WS-VAR2 = 0
+               DISPLAY "Impossible de calculer un modulo par zéro"
+               CONTINUE
+
+               MOVE "Impossible de calculer un modulo par zéro"
+                       TO WS-RAPPORT-LIGNE
+               PERFORM 0121-RAPPORT-ECRITURE-START
+               THRU    0121-RAPPORT-ECRITURE-END
+
+           ELSE
+               IF WS-ROUND-ARRONDI
+                   COMPUTE WS-RESULT ROUNDED =
+                           FUNCTION MOD (WS-MEMORY, WS-VAR2)
+                       ON SIZE ERROR
+                           DISPLAY "Dépassement de capacité"
+
+                           MOVE "Dépassement de capacité"
+                                   TO WS-RAPPORT-LIGNE
+                           PERFORM 0121-RAPPORT-ECRITURE-START
+                           THRU    0121-RAPPORT-ECRITURE-END
+
+                       NOT ON SIZE ERROR
+                           PERFORM 0111-MOD-SUITE-START
+                           THRU    0111-MOD-SUITE-END
+                   END-COMPUTE
+               ELSE
+                   COMPUTE WS-RESULT = FUNCTION MOD (WS-MEMORY, WS-VAR2)
+                       ON SIZE ERROR
+                           DISPLAY "Dépassement de capacité"
+
+                           MOVE "Dépassement de capacité"
+                                   TO WS-RAPPORT-LIGNE
+                           PERFORM 0121-RAPPORT-ECRITURE-START
+                           THRU    0121-RAPPORT-ECRITURE-END
+
+                       NOT ON SIZE ERROR
+                           PERFORM 0111-MOD-SUITE-START
+                           THRU    0111-MOD-SUITE-END
+                   END-COMPUTE
+               END-IF
+           END-IF.
+
+       0111-MOD-CALC-END .
+           EXIT.
+
+      *-----------------------
+      *Édition, journalisation et stockage du résultat du modulo,
+      *une fois le calcul confirmé sans dépassement de capacité
+
+       0111-MOD-SUITE-START .
+           ADD 1 TO WS-CNT-MODULO.
+
+           PERFORM 0100-EDITION-START
+           THRU    0100-EDITION-END
+
+           DISPLAY FUNCTION TRIM (WS-EDIT-MEM)
+           " % " FUNCTION TRIM (WS-EDIT-VAR2)
+           " = " FUNCTION TRIM (WS-EDIT-RES).
+
+           MOVE SPACES TO WS-RAPPORT-LIGNE.
+           STRING FUNCTION TRIM (WS-EDIT-MEM)  DELIMITED BY SIZE
+                  " % "                        DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-EDIT-VAR2) DELIMITED BY SIZE
+                  " = "                        DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-EDIT-RES)  DELIMITED BY SIZE
+                  INTO WS-RAPPORT-LIGNE.
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END.
+
+           PERFORM 0120-LOG-ECRITURE-START
+           THRU    0120-LOG-ECRITURE-END
+
+           IF WS-MODE-BATCH
+               PERFORM 0080-BATCH-ECRITURE-START
+               THRU    0080-BATCH-ECRITURE-END
+           END-IF.
+
+           MOVE WS-RESULT TO WS-MEMORY.
+           MOVE WS-EDIT-RES TO WS-EDIT-MEM.
+           DISPLAY FUNCTION TRIM (WS-EDIT-MEM).
+
+           MOVE FUNCTION TRIM (WS-EDIT-MEM) TO WS-RAPPORT-LIGNE.
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END.
+
+       0111-MOD-SUITE-END .
+           EXIT.
+
+
+      *-----------------------
+      *Pourcentage : la mémoire exprimée en pourcentage du deuxième nombre
+
+       0110-POURCENT-START .
+           DISPLAY "Entrez un autre nombre :".
+
+           PERFORM 0100-AFFI-CALCUL-START
+           THRU    0100-AFFI-CALCUL-END
+
+      *Saisie du deuxième nombre, avec contrôle de saisie numérique
+           ACCEPT WS-SAISIE-NUM.
+           MOVE FUNCTION TEST-NUMVAL (WS-SAISIE-NUM) TO WS-SAISIE-CHK.
+
+           PERFORM UNTIL WS-SAISIE-CHK = 0
+               DISPLAY "Saisie incorrecte, veuillez entrer un nombre"
+               ACCEPT WS-SAISIE-NUM
+               MOVE FUNCTION TEST-NUMVAL (WS-SAISIE-NUM)
+                       TO WS-SAISIE-CHK
+           END-PERFORM.
+
+           COMPUTE WS-VAR2 = FUNCTION NUMVAL (WS-SAISIE-NUM).
+
+           PERFORM 0111-POURCENT-CALC-START
+           THRU    0111-POURCENT-CALC-END.
+
+       0110-POURCENT-END .
+           EXIT.
+
+
+      *-----------------------
+      *Calcul du pourcentage, commun aux modes interactif et batch
+
+       0111-POURCENT-CALC-START .
+
+      *Message d'erreur si la deuxième variable saisie pour le pourcentage est 0
+
+           IF WS-VAR2 = 0
+               DISPLAY "Impossible de calculer un pourcentage de zéro"
+               CONTINUE
+
+               MOVE "Impossible de calculer un pourcentage de zéro"
+                       TO WS-RAPPORT-LIGNE
+               PERFORM 0121-RAPPORT-ECRITURE-START
+               THRU    0121-RAPPORT-ECRITURE-END
+
+           ELSE
+               IF WS-ROUND-ARRONDI
+                   COMPUTE WS-RESULT ROUNDED =
+                           (WS-MEMORY / WS-VAR2) * 100
+                       ON SIZE ERROR
+                           DISPLAY "Dépassement de capacité"
+
+                           MOVE "Dépassement de capacité"
+                                   TO WS-RAPPORT-LIGNE
+                           PERFORM 0121-RAPPORT-ECRITURE-START
+                           THRU    0121-RAPPORT-ECRITURE-END
+
+                       NOT ON SIZE ERROR
+                           PERFORM 0111-POURCENT-SUITE-START
+                           THRU    0111-POURCENT-SUITE-END
+                   END-COMPUTE
+               ELSE
+                   COMPUTE WS-RESULT = (WS-MEMORY / WS-VAR2) * 100
+                       ON SIZE ERROR
+                           DISPLAY "Dépassement de capacité"
+
+                           MOVE "Dépassement de capacité"
+                                   TO WS-RAPPORT-LIGNE
+                           PERFORM 0121-RAPPORT-ECRITURE-START
+                           THRU    0121-RAPPORT-ECRITURE-END
+
+                       NOT ON SIZE ERROR
+                           PERFORM 0111-POURCENT-SUITE-START
+                           THRU    0111-POURCENT-SUITE-END
+                   END-COMPUTE
+               END-IF
+           END-IF.
+
+       0111-POURCENT-CALC-END .
+           EXIT.
+
+      *-----------------------
+      *Édition, journalisation et stockage du résultat du pourcentage,
+      *une fois le calcul confirmé sans dépassement de capacité
+
+       0111-POURCENT-SUITE-START .
+           ADD 1 TO WS-CNT-POURCENT.
+
+           PERFORM 0100-EDITION-START
+           THRU    0100-EDITION-END
+
+           DISPLAY FUNCTION TRIM (WS-EDIT-MEM)
+           " %% " FUNCTION TRIM (WS-EDIT-VAR2)
+           " = " FUNCTION TRIM (WS-EDIT-RES).
+
+           MOVE SPACES TO WS-RAPPORT-LIGNE.
+           STRING FUNCTION TRIM (WS-EDIT-MEM)  DELIMITED BY SIZE
+                  " %% "                       DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-EDIT-VAR2) DELIMITED BY SIZE
+                  " = "                        DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-EDIT-RES)  DELIMITED BY SIZE
+                  INTO WS-RAPPORT-LIGNE.
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END.
+
+           PERFORM 0120-LOG-ECRITURE-START
+           THRU    0120-LOG-ECRITURE-END
+
+           IF WS-MODE-BATCH
+               PERFORM 0080-BATCH-ECRITURE-START
+               THRU    0080-BATCH-ECRITURE-END
+           END-IF.
+
+           MOVE WS-RESULT TO WS-MEMORY.
+           MOVE WS-EDIT-RES TO WS-EDIT-MEM.
+           DISPLAY FUNCTION TRIM (WS-EDIT-MEM).
+
+           MOVE FUNCTION TRIM (WS-EDIT-MEM) TO WS-RAPPORT-LIGNE.
+           PERFORM 0121-RAPPORT-ECRITURE-START
+           THRU    0121-RAPPORT-ECRITURE-END.
+
+       0111-POURCENT-SUITE-END .
+           EXIT.
+
+
+      *-----------------------
+      *Racine carrée : opération unaire, ne porte que sur la mémoire
+
+       0110-RACINE-START .
+           PERFORM 0111-RACINE-CALC-START
+           THRU    0111-RACINE-CALC-END.
+
+       0110-RACINE-END .
+           EXIT.
+
+
+      *-----------------------
+      *Calcul de la racine carrée, commun aux modes interactif et batch
+
+       0111-RACINE-CALC-START .
+
+      *Message d'erreur si la mémoire est négative
+
+           IF WS-MEMORY < 0
+               DISPLAY "Impossible de calculer la racine carrée "
+                       "d'un nombre négatif"
+               CONTINUE
+
+               MOVE SPACES TO WS-RAPPORT-LIGNE
+               STRING "Impossible de calculer la racine carrée d'un"
+                      DELIMITED BY SIZE
+                      " nombre négatif" DELIMITED BY SIZE
+                      INTO WS-RAPPORT-LIGNE
+               PERFORM 0121-RAPPORT-ECRITURE-START
+               THRU    0121-RAPPORT-ECRITURE-END
+
+           ELSE
+               IF WS-ROUND-ARRONDI
+                   COMPUTE WS-RESULT ROUNDED = FUNCTION SQRT (WS-MEMORY)
+               ELSE
+                   COMPUTE WS-RESULT = FUNCTION SQRT (WS-MEMORY)
+               END-IF
+
+               ADD 1 TO WS-CNT-RACINE
+
+      *Opération unaire : pas de second opérande, pour que le journal
+      *et la sortie batch n'affichent pas une valeur d'un calcul précédent
+               MOVE 0 TO WS-VAR2
+
+               PERFORM 0100-EDITION-START
+               THRU    0100-EDITION-END
+
+               DISPLAY "RC(" FUNCTION TRIM (WS-EDIT-MEM) ")"
+               " = " FUNCTION TRIM (WS-EDIT-RES)
+
+               MOVE SPACES TO WS-RAPPORT-LIGNE
+               STRING "RC(" DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-EDIT-MEM) DELIMITED BY SIZE
+                      ") = "                      DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-EDIT-RES) DELIMITED BY SIZE
+                      INTO WS-RAPPORT-LIGNE
+               PERFORM 0121-RAPPORT-ECRITURE-START
+               THRU    0121-RAPPORT-ECRITURE-END
+
+               PERFORM 0120-LOG-ECRITURE-START
+               THRU    0120-LOG-ECRITURE-END
+
+               IF WS-MODE-BATCH
+                   PERFORM 0080-BATCH-ECRITURE-START
+                   THRU    0080-BATCH-ECRITURE-END
+               END-IF
+
+               MOVE WS-RESULT TO WS-MEMORY
+               MOVE WS-EDIT-RES TO WS-EDIT-MEM
+               DISPLAY FUNCTION TRIM (WS-EDIT-MEM)
+
+               MOVE FUNCTION TRIM (WS-EDIT-MEM) TO WS-RAPPORT-LIGNE
+               PERFORM 0121-RAPPORT-ECRITURE-START
+               THRU    0121-RAPPORT-ECRITURE-END
+
+           END-IF.
+
+       0111-RACINE-CALC-END .
            EXIT.
 
 
