@@ -0,0 +1,22 @@
+//CALCBAT  JOB (ACCT01),'CALCULATRICE BATCH',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Lance Calcul2 en mode batch : les calculs sont lus sur CALCIN
+//* et les résultats sont écrits sur CALCOUT, sans saisie clavier.
+//* Le journal des transactions TRANSLOG est complété (DISP=MOD).
+//* Le rapport imprimable CALCRPT est recréé à chaque exécution.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=CALCUL2,PARM='B'
+//STEPLIB  DD   DSN=PRD.CALC.LOADLIB,DISP=SHR
+//CALCIN   DD   DSN=PRD.CALC.CALCIN,DISP=SHR
+//CALCOUT  DD   DSN=PRD.CALC.CALCOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TRANSLOG DD   DSN=PRD.CALC.TRANSLOG,DISP=MOD
+//CALCRPT  DD   DSN=PRD.CALC.CALCRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   DUMMY
